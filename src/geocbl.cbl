@@ -4,11 +4,17 @@
 *  Note: The API definition uses stringPadding="zeroes". All strings
 *  returned in API responses are padded with LOW-VALUES.
 *
+*  Modification History:
+*    22AUG2019  NWT  Original COBOL test driver.
+*    09AUG2026  NWT  Batch input/output, reverse geocoding, send
+*                    retry/backoff, audit log, result cache, manual
+*                    review list, run summary, address-component
+*                    extraction, and restart checkpoints.
 ************************************************************************
 ? env common
 ? save param, startup
  IDENTIFICATION DIVISION.
- PROGRAM-ID.  GEOCODE-COBOL.  
+ PROGRAM-ID.  GEOCODE-COBOL.
  AUTHOR. NuWave Technologies, Inc.
  ENVIRONMENT DIVISION.
 
@@ -17,12 +23,60 @@
  OBJECT-COMPUTER.  HPE NonStop Server.
  SPECIAL-NAMES.
 
- INPUT-OUTPUT SECTION.  
- FILE-CONTROL. 
-   SELECT MY-TERM  
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+   SELECT MY-TERM
    ASSIGN TO "#DYNAMIC"
    ORGANIZATION IS SEQUENTIAL
-   ACCESS MODE IS SEQUENTIAL.  
+   ACCESS MODE IS SEQUENTIAL.
+
+*  Batch mode address input, used in place of MY-TERM when the
+*  INPUT-FILE param is set.
+   SELECT ADDR-IN
+   ASSIGN TO "#DYNAMIC"
+   ORGANIZATION IS SEQUENTIAL
+   ACCESS MODE IS SEQUENTIAL
+   FILE STATUS IS WS-ADDR-IN-FILE-STATUS.
+
+*  Structured one-record-per-result output, used when OUTPUT-FILE
+*  is set.
+   SELECT GEO-OUT
+   ASSIGN TO "#DYNAMIC"
+   ORGANIZATION IS SEQUENTIAL
+   ACCESS MODE IS SEQUENTIAL
+   FILE STATUS IS WS-GEO-OUT-FILE-STATUS.
+
+*  Ambiguous / partial-match candidates are written here instead of
+*  GEO-OUT, used when REVIEW-FILE is set.
+   SELECT REVIEW-OUT
+   ASSIGN TO "#DYNAMIC"
+   ORGANIZATION IS SEQUENTIAL
+   ACCESS MODE IS SEQUENTIAL
+   FILE STATUS IS WS-REVIEW-OUT-FILE-STATUS.
+
+*  Durable audit log of every failed DO-GEOCODE-REQUEST, used when
+*  ERROR-LOG-FILE is set.
+   SELECT ERR-LOG
+   ASSIGN TO "#DYNAMIC"
+   ORGANIZATION IS SEQUENTIAL
+   ACCESS MODE IS SEQUENTIAL
+   FILE STATUS IS WS-ERR-LOG-FILE-STATUS.
+
+*  Keyed address-to-lat/lng cache, used when CACHE-FILE is set.
+   SELECT GEO-CACHE
+   ASSIGN TO "#DYNAMIC"
+   ORGANIZATION IS INDEXED
+   ACCESS MODE IS DYNAMIC
+   RECORD KEY IS CACHE-KEY-ADDRESS
+   FILE STATUS IS WS-CACHE-FILE-STATUS.
+
+*  Last-record-processed checkpoint for batch restarts, used when
+*  CHECKPOINT-FILE is set.
+   SELECT CKPT-FILE
+   ASSIGN TO "#DYNAMIC"
+   ORGANIZATION IS SEQUENTIAL
+   ACCESS MODE IS SEQUENTIAL
+   FILE STATUS IS WS-CKPT-FILE-STATUS.
 
  DATA DIVISION.
  FILE SECTION.
@@ -32,22 +86,89 @@
 
    01 MY-TERM-RECORD PICTURE X(79).
 
+   FD  ADDR-IN
+       RECORD CONTAINS 1 TO 256 CHARACTERS
+       LABEL RECORDS ARE OMITTED.
+
+   01 ADDR-IN-RECORD                   PIC X(256).
+
+   FD  GEO-OUT
+       LABEL RECORDS ARE OMITTED.
+
+   01 GEO-OUT-RECORD.
+       05 GOR-ADDRESS-INPUT            PIC X(256).
+       05 GOR-FORMATTED-ADDRESS        PIC X(128).
+       05 GOR-LATITUDE                 PIC -999.9(08).
+       05 GOR-LONGITUDE                PIC -999.9(08).
+       05 GOR-LOCATION-TYPE            PIC X(020).
+       05 GOR-STREET-NUMBER            PIC X(016).
+       05 GOR-ROUTE                    PIC X(064).
+       05 GOR-CITY                     PIC X(064).
+       05 GOR-COUNTY                   PIC X(064).
+       05 GOR-STATE                    PIC X(032).
+       05 GOR-ZIP                      PIC X(016).
+
+   FD  REVIEW-OUT
+       LABEL RECORDS ARE OMITTED.
+
+   01 REVIEW-OUT-RECORD.
+       05 ROR-ADDRESS-INPUT            PIC X(256).
+       05 ROR-FORMATTED-ADDRESS        PIC X(128).
+       05 ROR-LATITUDE                 PIC -999.9(08).
+       05 ROR-LONGITUDE                PIC -999.9(08).
+       05 ROR-CANDIDATE-COUNT          PIC 9(003).
+       05 ROR-PARTIAL-MATCH-SW         PIC X(001).
+       05 ROR-REASON                   PIC X(040).
+
+   FD  ERR-LOG
+       LABEL RECORDS ARE OMITTED.
+
+   01 ERR-LOG-RECORD.
+       05 ELR-TIMESTAMP                PIC X(021).
+       05 ELR-ADDRESS-INPUT            PIC X(256).
+       05 ELR-ERROR-SOURCE             PIC X(032).
+       05 ELR-ERROR-CODE               PIC X(016).
+       05 ELR-ERROR-SUBCODE            PIC X(016).
+       05 ELR-ERROR-MESSAGE            PIC X(256).
+
+   FD  GEO-CACHE
+       LABEL RECORDS ARE OMITTED.
+
+   01 GEO-CACHE-RECORD.
+       05 CACHE-KEY-ADDRESS            PIC X(256).
+       05 CACHE-FORMATTED-ADDRESS      PIC X(128).
+       05 CACHE-LATITUDE               PIC S9(03)V9(08) COMP-3.
+       05 CACHE-LONGITUDE              PIC S9(03)V9(08) COMP-3.
+       05 CACHE-LOCATION-TYPE          PIC X(020).
+       05 CACHE-STREET-NUMBER          PIC X(016).
+       05 CACHE-ROUTE                  PIC X(064).
+       05 CACHE-CITY                   PIC X(064).
+       05 CACHE-COUNTY                 PIC X(064).
+       05 CACHE-STATE                  PIC X(032).
+       05 CACHE-ZIP                    PIC X(016).
+
+   FD  CKPT-FILE
+       LABEL RECORDS ARE OMITTED.
+
+   01 CKPT-FILE-RECORD.
+       05 CKPT-RECORD-COUNT            PIC 9(009).
+
  WORKING-STORAGE SECTION.
    01 I                                NATIVE-2.
    01 J                                NATIVE-2.
    01 K                                NATIVE-2.
-   01 WS-FORMAT-LAT-LNG                PIC ------9.9(8).      
+   01 WS-FORMAT-LAT-LNG                PIC ------9.9(8).
    01 WS-STRING                        PIC X(256).
    01 WS-ADDRESS                       PIC X(256).
    01 WS-PROMPT                        PIC X(9) VALUE "Address? ".
    01 WS-RC                            NATIVE-2.
-   01 WS-ENV-PATHMON-NAME              PIC X(12) VALUE "PATHMON-NAME".  
-   01 WS-ENV-SERVER-CLASS              PIC X(12) VALUE "SERVER-CLASS". 
+   01 WS-ENV-PATHMON-NAME              PIC X(12) VALUE "PATHMON-NAME".
+   01 WS-ENV-SERVER-CLASS              PIC X(12) VALUE "SERVER-CLASS".
    01 WS-MY-TERM-FILE-NAME             PIC X(64).
    01 WS-MY-TERM-EOF-IND               PIC 9 VALUE 0.
-       88 WS-MY-TERM-EOF               VALUE 1. 
+       88 WS-MY-TERM-EOF               VALUE 1.
    01  WS-PATHMON-NAME                 PIC X(15).
-   01  WS-PATHMON-NAME-LEN             NATIVE-2.  
+   01  WS-PATHMON-NAME-LEN             NATIVE-2.
    01  WS-SERVER-CLASS                 PIC X(15).
    01  WS-SERVER-CLASS-LEN             NATIVE-2.
    01  WS-MESSAGE-BUFFER               PIC X(32000).
@@ -58,6 +179,136 @@
    01  WS-PATHSEND-ERROR               NATIVE-2.
    01  WS-FILE-SYSTEM-ERROR            NATIVE-2.
 
+*  Batch mode - addresses are read from ADDR-IN, unattended, instead
+*  of prompting MY-TERM.
+   01  WS-BATCH-MODE-IND               PIC 9 VALUE 0.
+       88 WS-BATCH-MODE                VALUE 1.
+   01  WS-ENV-INPUT-FILE               PIC X(10) VALUE "INPUT-FILE".
+   01  WS-INPUT-FILE-NAME              PIC X(64).
+   01  WS-INPUT-FILE-NAME-LEN          NATIVE-2.
+   01  WS-ADDR-IN-FILE-STATUS          PIC X(02).
+   01  WS-OPEN-FAILED-IND              PIC 9 VALUE 0.
+       88 WS-OPEN-FAILED                VALUE 1.
+
+*  Structured output file of geocode results, one record per address.
+   01  WS-ENV-OUTPUT-FILE              PIC X(11) VALUE "OUTPUT-FILE".
+   01  WS-OUTPUT-FILE-NAME             PIC X(64).
+   01  WS-OUTPUT-FILE-NAME-LEN         NATIVE-2.
+   01  WS-GEO-OUT-OPEN-IND             PIC 9 VALUE 0.
+       88 WS-GEO-OUT-IS-OPEN           VALUE 1.
+   01  WS-GEO-OUT-FILE-STATUS          PIC X(02).
+
+*  Manual-review output file - ambiguous or partial-match results are
+*  routed here instead of GEO-OUT.
+   01  WS-ENV-REVIEW-FILE              PIC X(11) VALUE "REVIEW-FILE".
+   01  WS-REVIEW-FILE-NAME             PIC X(64).
+   01  WS-REVIEW-FILE-NAME-LEN         NATIVE-2.
+   01  WS-REVIEW-OUT-OPEN-IND          PIC 9 VALUE 0.
+       88 WS-REVIEW-OUT-IS-OPEN        VALUE 1.
+   01  WS-REVIEW-OUT-FILE-STATUS       PIC X(02).
+
+*  Audit/error log - a durable record of every failed geocode attempt
+*  so a batch run's failures can be reconciled afterward.
+   01  WS-ENV-ERROR-LOG-FILE           PIC X(14) VALUE "ERROR-LOG-FILE".
+   01  WS-ERROR-LOG-FILE-NAME          PIC X(64).
+   01  WS-ERROR-LOG-FILE-NAME-LEN      NATIVE-2.
+   01  WS-ERR-LOG-OPEN-IND             PIC 9 VALUE 0.
+       88 WS-ERR-LOG-IS-OPEN           VALUE 1.
+   01  WS-ERR-LOG-FILE-STATUS          PIC X(02).
+   01  WS-FAILURE-KIND-IND             PIC X(01) VALUE SPACE.
+       88 WS-FAILURE-IS-SEND-ERROR     VALUE "S".
+       88 WS-FAILURE-IS-REPLY-ERROR    VALUE "R".
+       88 WS-FAILURE-IS-OTHER          VALUE "O".
+   01  WS-NUMERIC-TEXT                 PIC -(06)9.
+
+*  Address result cache - avoids a metered Google API call for an
+*  address we have already geocoded on a prior run.
+   01  WS-ENV-CACHE-FILE               PIC X(10) VALUE "CACHE-FILE".
+   01  WS-CACHE-FILE-NAME              PIC X(64).
+   01  WS-CACHE-FILE-NAME-LEN          NATIVE-2.
+   01  WS-CACHE-OPEN-IND               PIC 9 VALUE 0.
+       88 WS-CACHE-IS-OPEN             VALUE 1.
+   01  WS-CACHE-FILE-STATUS            PIC X(02).
+   01  WS-CACHE-HIT-IND                PIC 9 VALUE 0.
+       88 WS-CACHE-HIT                 VALUE 1.
+
+*  Restart/checkpoint support for large batch runs.
+   01  WS-ENV-CHECKPOINT-FILE          PIC X(15) VALUE "CHECKPOINT-FILE".
+   01  WS-CKPT-FILE-NAME               PIC X(64).
+   01  WS-CKPT-FILE-NAME-LEN           NATIVE-2.
+   01  WS-CKPT-FILE-STATUS             PIC X(02).
+   01  WS-CKPT-INTERVAL                PIC 9(05) VALUE 50.
+   01  WS-RESTART-SKIP-COUNT           PIC 9(09) VALUE 0.
+   01  WS-RECORDS-READ-COUNT           PIC 9(09) VALUE 0.
+*  Highest record count for which every record up through it has
+*  completed DO-GEOCODE-REQUEST without a failure.  Within a
+*  checkpoint interval that contains a failure, this stops advancing
+*  past the last good record, so a restart resumes at (and
+*  re-attempts) that interval instead of silently skipping past the
+*  failure; WS-INTERVAL-FAILURE-IND is reset at the start of the next
+*  interval so an isolated failure does not freeze checkpointing for
+*  the rest of the run.
+   01  WS-CKPT-SAFE-COUNT              PIC 9(09) VALUE 0.
+   01  WS-INTERVAL-FAILURE-IND         PIC 9 VALUE 0.
+       88 WS-INTERVAL-HAD-FAILURE      VALUE 1.
+
+*  Configurable timeout / retry / backoff on SERVERCLASS_SEND_.
+*  WS-CONFIGURED-TIMEOUT and WS-MAX-RETRIES default to this program's
+*  original hardcoded behavior (wait indefinitely, no retry) so that
+*  an invocation with neither TIMEOUT-CS nor RETRY-COUNT set is
+*  unchanged from before.
+   01  WS-ENV-TIMEOUT                  PIC X(10) VALUE "TIMEOUT-CS".
+   01  WS-TIMEOUT-TEXT                 PIC X(05).
+   01  WS-TIMEOUT-TEXT-LEN             NATIVE-2.
+   01  WS-CONFIGURED-TIMEOUT           PIC S9(05) VALUE -1.
+   01  WS-ENV-RETRY-COUNT              PIC X(11) VALUE "RETRY-COUNT".
+   01  WS-RETRY-COUNT-TEXT             PIC X(05).
+   01  WS-RETRY-COUNT-TEXT-LEN         NATIVE-2.
+   01  WS-MAX-RETRIES                  PIC 9(02) VALUE 00.
+   01  WS-ENV-BACKOFF                  PIC X(10) VALUE "BACKOFF-CS".
+   01  WS-BACKOFF-TEXT                 PIC X(05).
+   01  WS-BACKOFF-TEXT-LEN             NATIVE-2.
+   01  WS-BACKOFF-CENTISECONDS         PIC 9(05) VALUE 00100.
+   01  WS-MAX-BACKOFF-CENTISECONDS     PIC 9(05) VALUE 06000.
+   01  WS-CURRENT-BACKOFF              PIC 9(05).
+   01  WS-RETRY-ATTEMPT                PIC 9(02) VALUE 0.
+   01  WS-PARAM-NUMVAL                 PIC S9(07).
+   01  WS-SEND-OK-IND                  PIC 9 VALUE 0.
+       88 WS-SEND-OK                   VALUE 1.
+
+*  Reverse geocoding - "lat,lng" input is recognized and routed
+*  through RQ-REVERSE-GEOCODE instead of RQ-GET-GEOCODE.
+   01  WS-IS-REVERSE-IND               PIC 9 VALUE 0.
+       88 WS-IS-REVERSE-REQUEST        VALUE 1.
+   01  WS-LATLNG-LAT-PART              PIC X(032).
+   01  WS-LATLNG-LNG-PART              PIC X(032).
+   01  WS-LATLNG-PART-COUNT            NATIVE-2.
+
+*  Manual-review flagging.
+   01  WS-NEEDS-REVIEW-IND             PIC 9 VALUE 0.
+       88 WS-NEEDS-REVIEW              VALUE 1.
+
+*  Discrete address fields extracted from ADDRESS-COMPONENTS, used
+*  to populate GEO-OUT-RECORD.
+   01  WS-ADDRESS-FIELDS.
+       05 WS-ADDR-STREET-NUMBER        PIC X(016).
+       05 WS-ADDR-ROUTE                PIC X(064).
+       05 WS-ADDR-CITY                 PIC X(064).
+       05 WS-ADDR-COUNTY               PIC X(064).
+       05 WS-ADDR-STATE                PIC X(032).
+       05 WS-ADDR-ZIP                  PIC X(016).
+
+*  End-of-run summary statistics, displayed by DISPLAY-SUMMARY.
+   01  WS-STATS.
+       05 WS-STAT-TOTAL-PROCESSED      PIC 9(09) VALUE 0.
+       05 WS-STAT-SUCCESS-COUNT        PIC 9(09) VALUE 0.
+       05 WS-STAT-REVIEW-COUNT         PIC 9(09) VALUE 0.
+       05 WS-STAT-REPLY-ERROR-COUNT    PIC 9(09) VALUE 0.
+       05 WS-STAT-SEND-ERROR-COUNT     PIC 9(09) VALUE 0.
+       05 WS-STAT-OTHER-ERROR-COUNT    PIC 9(09) VALUE 0.
+       05 WS-STAT-API-CALL-COUNT       PIC 9(09) VALUE 0.
+       05 WS-STAT-CACHE-HIT-COUNT      PIC 9(09) VALUE 0.
+
    COPY GOOGLE-GEOCODE-VAL             IN GEOCOPY.
    COPY GET-GEOCODE-RQ                 IN GEOCOPY.
    COPY GET-GEOCODE-200-RP             IN GEOCOPY.
@@ -68,77 +319,588 @@
    COPY ADDRESS-COMPONENTS-TYPE        IN GEOCOPY.
 
  PROCEDURE DIVISION.
-  
+
  MAIN.
-                                                                                                                                                
+
    DISPLAY " ".
    DISPLAY "LightWave Client(tm) - Google Geocoding API ",
                " - COBOL Test Driver - 22AUG2019".
    DISPLAY " ".
-    
+
 *  Get variables from the environment. These are set by the SETENV macro.
    ENTER "SMU_Param_GetText_" USING WS-ENV-PATHMON-NAME, WS-PATHMON-NAME
-       GIVING WS-PATHMON-NAME-LEN.  
+       GIVING WS-PATHMON-NAME-LEN.
    IF WS-PATHMON-NAME-LEN = -1
        DISPLAY "PARAM PATHMON-NAME not set. Did you run SETENV?"
        GO TO MAIN-EXIT
    END-IF.
 
   ENTER "SMU_Param_GetText_" USING WS-ENV-SERVER-CLASS, WS-SERVER-CLASS
-       GIVING WS-SERVER-CLASS-LEN.  
+       GIVING WS-SERVER-CLASS-LEN.
    IF WS-SERVER-CLASS-LEN = -1
        DISPLAY "PARAM SERVER-CLASS not set. Did you run SETENV?"
        GO TO MAIN-EXIT
    END-IF.
 
-*  Open the terminal.
-   ENTER "MYTERM" USING WS-STRING.
-   MOVE SPACES TO WS-MY-TERM-FILE-NAME.
-   ENTER "FNAMECOLLAPSE" USING WS-STRING, WS-MY-TERM-FILE-NAME.
-   ENTER "COBOL_ASSIGN_" USING MY-TERM
-       WS-MY-TERM-FILE-NAME GIVING WS-RC.
-   OPEN I-O MY-TERM.
+   PERFORM GET-RUN-PARAMETERS THRU GET-RUN-PARAMETERS-EXIT.
+   PERFORM OPEN-INPUT-SOURCE THRU OPEN-INPUT-SOURCE-EXIT.
+   IF WS-OPEN-FAILED
+       GO TO MAIN-EXIT
+   END-IF.
+   PERFORM DETERMINE-RESTART-POSITION THRU DETERMINE-RESTART-POSITION-EXIT.
+   PERFORM OPEN-OUTPUT-FILES THRU OPEN-OUTPUT-FILES-EXIT.
+   IF WS-OPEN-FAILED
+       GO TO MAIN-EXIT
+   END-IF.
+   PERFORM APPLY-RESTART-CHECKPOINT THRU APPLY-RESTART-CHECKPOINT-EXIT.
+
+   PERFORM UNTIL WS-MY-TERM-EOF
+       PERFORM READ-NEXT-ADDRESS THRU READ-NEXT-ADDRESS-EXIT
+       IF NOT WS-MY-TERM-EOF
+           IF WS-ADDRESS NOT = SPACES
+               ADD 1 TO WS-STAT-TOTAL-PROCESSED
+               PERFORM DO-GEOCODE-REQUEST THRU DO-GEOCODE-REQUEST-EXIT
+               PERFORM MAYBE-WRITE-CHECKPOINT THRU MAYBE-WRITE-CHECKPOINT-EXIT
+           END-IF
+       END-IF
+   END-PERFORM.
+
+   PERFORM DISPLAY-SUMMARY THRU DISPLAY-SUMMARY-EXIT.
+   PERFORM CLOSE-ALL-FILES THRU CLOSE-ALL-FILES-EXIT.
+
+ MAIN-EXIT.
+   EXIT PROGRAM.
+   STOP RUN.
+
+************************************************************************
+*  GET-RUN-PARAMETERS - pick up the optional batch/output/cache/
+*  checkpoint/timeout PARAMs.  Any PARAM left unset keeps this program
+*  behaving exactly as it always has (interactive MY-TERM, DISPLAY
+*  only, no cache, no checkpoint, -1 timeout... with a sane default
+*  retry count of zero effective retries).
+************************************************************************
+ GET-RUN-PARAMETERS.
+
+   ENTER "SMU_Param_GetText_" USING WS-ENV-INPUT-FILE, WS-INPUT-FILE-NAME
+       GIVING WS-INPUT-FILE-NAME-LEN.
+   IF WS-INPUT-FILE-NAME-LEN NOT = -1
+       SET WS-BATCH-MODE TO TRUE
+   END-IF.
+
+   ENTER "SMU_Param_GetText_" USING WS-ENV-OUTPUT-FILE, WS-OUTPUT-FILE-NAME
+       GIVING WS-OUTPUT-FILE-NAME-LEN.
+
+   ENTER "SMU_Param_GetText_" USING WS-ENV-REVIEW-FILE, WS-REVIEW-FILE-NAME
+       GIVING WS-REVIEW-FILE-NAME-LEN.
+
+   ENTER "SMU_Param_GetText_" USING WS-ENV-ERROR-LOG-FILE,
+       WS-ERROR-LOG-FILE-NAME GIVING WS-ERROR-LOG-FILE-NAME-LEN.
+
+   ENTER "SMU_Param_GetText_" USING WS-ENV-CACHE-FILE, WS-CACHE-FILE-NAME
+       GIVING WS-CACHE-FILE-NAME-LEN.
+
+   ENTER "SMU_Param_GetText_" USING WS-ENV-CHECKPOINT-FILE,
+       WS-CKPT-FILE-NAME GIVING WS-CKPT-FILE-NAME-LEN.
 
-   PERFORM UNTIL WS-MY-TERM-EOF  
+*  WS-TIMEOUT (the field actually passed to SERVERCLASS_SEND_) is a
+*  NATIVE-2 signed 16-bit field, so TIMEOUT-CS can only ever be -1
+*  (wait indefinitely) or 0 thru 32767.  A PARAM outside that range is
+*  ignored rather than silently overflowing the NATIVE-2 field.
+   ENTER "SMU_Param_GetText_" USING WS-ENV-TIMEOUT, WS-TIMEOUT-TEXT
+       GIVING WS-TIMEOUT-TEXT-LEN.
+   IF WS-TIMEOUT-TEXT-LEN NOT = -1
+       MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-TIMEOUT-TEXT))
+           TO WS-PARAM-NUMVAL
+       EVALUATE TRUE
+           WHEN WS-PARAM-NUMVAL = -1
+               MOVE -1 TO WS-CONFIGURED-TIMEOUT
+           WHEN WS-PARAM-NUMVAL < 0 OR WS-PARAM-NUMVAL > 32767
+               DISPLAY "PARAM TIMEOUT-CS must be -1 (wait indefinitely) ",
+                   "or 0-32767 - ignoring out-of-range value"
+           WHEN OTHER
+               MOVE WS-PARAM-NUMVAL TO WS-CONFIGURED-TIMEOUT
+       END-EVALUATE
+   END-IF.
+
+*  WS-MAX-RETRIES is PIC 9(02) (0-99); a larger RETRY-COUNT is
+*  rejected instead of silently truncating to its low-order digits.
+   ENTER "SMU_Param_GetText_" USING WS-ENV-RETRY-COUNT,
+       WS-RETRY-COUNT-TEXT GIVING WS-RETRY-COUNT-TEXT-LEN.
+   IF WS-RETRY-COUNT-TEXT-LEN NOT = -1
+       MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-RETRY-COUNT-TEXT))
+           TO WS-PARAM-NUMVAL
+       IF WS-PARAM-NUMVAL < 0 OR WS-PARAM-NUMVAL > 99
+           DISPLAY "PARAM RETRY-COUNT must be 0-99 - ignoring ",
+               "out-of-range value"
+       ELSE
+           MOVE WS-PARAM-NUMVAL TO WS-MAX-RETRIES
+       END-IF
+   END-IF.
+
+*  WS-BACKOFF-CENTISECONDS is capped at WS-MAX-BACKOFF-CENTISECONDS -
+*  the same ceiling the retry loop enforces on the backoff as it
+*  doubles - so a bad PARAM cannot start the first retry already at a
+*  multi-minute wait.
+   ENTER "SMU_Param_GetText_" USING WS-ENV-BACKOFF, WS-BACKOFF-TEXT
+       GIVING WS-BACKOFF-TEXT-LEN.
+   IF WS-BACKOFF-TEXT-LEN NOT = -1
+       MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-BACKOFF-TEXT))
+           TO WS-PARAM-NUMVAL
+       IF WS-PARAM-NUMVAL < 0 OR
+               WS-PARAM-NUMVAL > WS-MAX-BACKOFF-CENTISECONDS
+           DISPLAY "PARAM BACKOFF-CS must be 0-",
+               WS-MAX-BACKOFF-CENTISECONDS,
+               " - ignoring out-of-range value"
+       ELSE
+           MOVE WS-PARAM-NUMVAL TO WS-BACKOFF-CENTISECONDS
+       END-IF
+   END-IF.
+
+ GET-RUN-PARAMETERS-EXIT.
+   EXIT.
+
+************************************************************************
+*  OPEN-INPUT-SOURCE - batch mode opens ADDR-IN; otherwise open the
+*  terminal exactly as this program always has.
+************************************************************************
+ OPEN-INPUT-SOURCE.
+
+   IF WS-BATCH-MODE
+       ENTER "COBOL_ASSIGN_" USING ADDR-IN
+           WS-INPUT-FILE-NAME GIVING WS-RC
+       OPEN INPUT ADDR-IN
+       IF WS-ADDR-IN-FILE-STATUS NOT = "00"
+           DISPLAY "Unable to open INPUT-FILE '", WS-INPUT-FILE-NAME,
+               "' - file status ", WS-ADDR-IN-FILE-STATUS
+           SET WS-OPEN-FAILED TO TRUE
+           GO TO OPEN-INPUT-SOURCE-EXIT
+       END-IF
+   ELSE
+*      Open the terminal.
+       ENTER "MYTERM" USING WS-STRING
+       MOVE SPACES TO WS-MY-TERM-FILE-NAME
+       ENTER "FNAMECOLLAPSE" USING WS-STRING, WS-MY-TERM-FILE-NAME
+       ENTER "COBOL_ASSIGN_" USING MY-TERM
+           WS-MY-TERM-FILE-NAME GIVING WS-RC
+       OPEN I-O MY-TERM
+   END-IF.
+
+ OPEN-INPUT-SOURCE-EXIT.
+   EXIT.
+
+************************************************************************
+*  OPEN-OUTPUT-FILES - open whichever of the structured output,
+*  review, error-log and cache files have a PARAM naming them.  Each
+*  is independently optional.  When DETERMINE-RESTART-POSITION found a
+*  checkpoint to resume from, the output/review/error-log files are
+*  opened EXTEND instead of OUTPUT so a restart appends to the prior
+*  run's files instead of truncating the records it already wrote for
+*  the addresses this restart is about to skip.
+************************************************************************
+ OPEN-OUTPUT-FILES.
+
+   IF WS-OUTPUT-FILE-NAME-LEN NOT = -1
+       ENTER "COBOL_ASSIGN_" USING GEO-OUT
+           WS-OUTPUT-FILE-NAME GIVING WS-RC
+       IF WS-RESTART-SKIP-COUNT > 0
+           OPEN EXTEND GEO-OUT
+       ELSE
+           OPEN OUTPUT GEO-OUT
+       END-IF
+       IF WS-GEO-OUT-FILE-STATUS NOT = "00"
+           DISPLAY "Unable to open OUTPUT-FILE '", WS-OUTPUT-FILE-NAME,
+               "' - file status ", WS-GEO-OUT-FILE-STATUS
+           SET WS-OPEN-FAILED TO TRUE
+           GO TO OPEN-OUTPUT-FILES-EXIT
+       END-IF
+       SET WS-GEO-OUT-IS-OPEN TO TRUE
+   END-IF.
+
+   IF WS-REVIEW-FILE-NAME-LEN NOT = -1
+       ENTER "COBOL_ASSIGN_" USING REVIEW-OUT
+           WS-REVIEW-FILE-NAME GIVING WS-RC
+       IF WS-RESTART-SKIP-COUNT > 0
+           OPEN EXTEND REVIEW-OUT
+       ELSE
+           OPEN OUTPUT REVIEW-OUT
+       END-IF
+       IF WS-REVIEW-OUT-FILE-STATUS NOT = "00"
+           DISPLAY "Unable to open REVIEW-FILE '", WS-REVIEW-FILE-NAME,
+               "' - file status ", WS-REVIEW-OUT-FILE-STATUS
+           SET WS-OPEN-FAILED TO TRUE
+           GO TO OPEN-OUTPUT-FILES-EXIT
+       END-IF
+       SET WS-REVIEW-OUT-IS-OPEN TO TRUE
+   END-IF.
+
+   IF WS-ERROR-LOG-FILE-NAME-LEN NOT = -1
+       ENTER "COBOL_ASSIGN_" USING ERR-LOG
+           WS-ERROR-LOG-FILE-NAME GIVING WS-RC
+       IF WS-RESTART-SKIP-COUNT > 0
+           OPEN EXTEND ERR-LOG
+       ELSE
+           OPEN OUTPUT ERR-LOG
+       END-IF
+       IF WS-ERR-LOG-FILE-STATUS NOT = "00"
+           DISPLAY "Unable to open ERROR-LOG-FILE '",
+               WS-ERROR-LOG-FILE-NAME,
+               "' - file status ", WS-ERR-LOG-FILE-STATUS
+           SET WS-OPEN-FAILED TO TRUE
+           GO TO OPEN-OUTPUT-FILES-EXIT
+       END-IF
+       SET WS-ERR-LOG-IS-OPEN TO TRUE
+   END-IF.
+
+   IF WS-CACHE-FILE-NAME-LEN NOT = -1
+       ENTER "COBOL_ASSIGN_" USING GEO-CACHE
+           WS-CACHE-FILE-NAME GIVING WS-RC
+       OPEN I-O GEO-CACHE
+       IF WS-CACHE-FILE-STATUS NOT = "00"
+*          First run for this cache - create it, then reopen I-O.
+           OPEN OUTPUT GEO-CACHE
+           CLOSE GEO-CACHE
+           OPEN I-O GEO-CACHE
+       END-IF
+       IF WS-CACHE-FILE-STATUS NOT = "00"
+           DISPLAY "Unable to open CACHE-FILE '", WS-CACHE-FILE-NAME,
+               "' - file status ", WS-CACHE-FILE-STATUS
+           SET WS-OPEN-FAILED TO TRUE
+           GO TO OPEN-OUTPUT-FILES-EXIT
+       END-IF
+       SET WS-CACHE-IS-OPEN TO TRUE
+   END-IF.
+
+ OPEN-OUTPUT-FILES-EXIT.
+   EXIT.
+
+************************************************************************
+*  CLOSE-ALL-FILES
+************************************************************************
+ CLOSE-ALL-FILES.
+
+   IF WS-BATCH-MODE
+       CLOSE ADDR-IN
+   ELSE
+       CLOSE MY-TERM
+   END-IF.
+   IF WS-GEO-OUT-IS-OPEN
+       CLOSE GEO-OUT
+   END-IF.
+   IF WS-REVIEW-OUT-IS-OPEN
+       CLOSE REVIEW-OUT
+   END-IF.
+   IF WS-ERR-LOG-IS-OPEN
+       CLOSE ERR-LOG
+   END-IF.
+   IF WS-CACHE-IS-OPEN
+       CLOSE GEO-CACHE
+   END-IF.
+
+ CLOSE-ALL-FILES-EXIT.
+   EXIT.
+
+************************************************************************
+*  READ-NEXT-ADDRESS - read the next address from whichever source
+*  this run is using.
+************************************************************************
+ READ-NEXT-ADDRESS.
+
+   IF WS-BATCH-MODE
+       READ ADDR-IN
+           AT END
+               SET WS-MY-TERM-EOF TO TRUE
+           NOT AT END
+               MOVE ADDR-IN-RECORD TO WS-ADDRESS
+               ADD 1 TO WS-RECORDS-READ-COUNT
+       END-READ
+   ELSE
        READ MY-TERM WITH PROMPT WS-PROMPT
            AT END
                SET WS-MY-TERM-EOF TO TRUE
            NOT AT END
                MOVE MY-TERM-RECORD TO WS-ADDRESS
-               IF WS-ADDRESS NOT = SPACES
-                   PERFORM DO-GEOCODE-REQUEST THRU DO-GEOCODE-REQUEST-EXIT
-               END-IF                   
-       END-READ           
+       END-READ
+   END-IF.
+
+ READ-NEXT-ADDRESS-EXIT.
+   EXIT.
+
+************************************************************************
+*  DETERMINE-RESTART-POSITION - if this is a batch run and a
+*  checkpoint file exists from a prior run, find out how many input
+*  records it already accounted for.  This runs before
+*  OPEN-OUTPUT-FILES so that paragraph knows whether to open the
+*  structured output/review/error-log files fresh or extend the
+*  prior run's copies.
+************************************************************************
+ DETERMINE-RESTART-POSITION.
+
+   IF WS-BATCH-MODE AND WS-CKPT-FILE-NAME-LEN NOT = -1
+       ENTER "COBOL_ASSIGN_" USING CKPT-FILE
+           WS-CKPT-FILE-NAME GIVING WS-RC
+       OPEN INPUT CKPT-FILE
+       IF WS-CKPT-FILE-STATUS = "00"
+           READ CKPT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+           END-READ
+           CLOSE CKPT-FILE
+       END-IF
+   END-IF.
+
+ DETERMINE-RESTART-POSITION-EXIT.
+   EXIT.
+
+************************************************************************
+*  APPLY-RESTART-CHECKPOINT - skip the input records
+*  DETERMINE-RESTART-POSITION found already accounted for, so a
+*  restarted run does not re-geocode (and re-pay for) addresses that
+*  already succeeded.
+************************************************************************
+ APPLY-RESTART-CHECKPOINT.
+
+   IF WS-RESTART-SKIP-COUNT > 0
+       DISPLAY "Restarting - skipping ", WS-RESTART-SKIP-COUNT,
+           " previously processed record(s)"
+       PERFORM SKIP-CHECKPOINTED-RECORDS
+           THRU SKIP-CHECKPOINTED-RECORDS-EXIT
+       MOVE WS-RESTART-SKIP-COUNT TO WS-CKPT-SAFE-COUNT
+   END-IF.
+
+ APPLY-RESTART-CHECKPOINT-EXIT.
+   EXIT.
+
+ SKIP-CHECKPOINTED-RECORDS.
+
+   PERFORM WS-RESTART-SKIP-COUNT TIMES
+       READ ADDR-IN
+           AT END
+               SET WS-MY-TERM-EOF TO TRUE
+       END-READ
+       ADD 1 TO WS-RECORDS-READ-COUNT
    END-PERFORM.
 
- MAIN-EXIT.
-   EXIT PROGRAM.
-   STOP RUN.
+ SKIP-CHECKPOINTED-RECORDS-EXIT.
+   EXIT.
+
+************************************************************************
+*  MAYBE-WRITE-CHECKPOINT - advance WS-CKPT-SAFE-COUNT past this
+*  record only if no failure has occurred yet in the current
+*  WS-CKPT-INTERVAL window, then every WS-CKPT-INTERVAL records
+*  rewrite the checkpoint file with the current safe position and
+*  start a fresh failure-free window.  A failure freezes the safe
+*  position at the last good record in its own interval - so a
+*  restart re-attempts only that interval, not the rest of the run -
+*  and checkpointing resumes normally once a later interval completes
+*  cleanly.
+************************************************************************
+ MAYBE-WRITE-CHECKPOINT.
+
+   IF WS-BATCH-MODE AND WS-CKPT-FILE-NAME-LEN NOT = -1
+       IF NOT WS-INTERVAL-HAD-FAILURE
+           MOVE WS-RECORDS-READ-COUNT TO WS-CKPT-SAFE-COUNT
+       END-IF
+       IF FUNCTION MOD(WS-RECORDS-READ-COUNT, WS-CKPT-INTERVAL) = 0
+           PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-EXIT
+           MOVE 0 TO WS-INTERVAL-FAILURE-IND
+       END-IF
+   END-IF.
+
+ MAYBE-WRITE-CHECKPOINT-EXIT.
+   EXIT.
+
+ WRITE-CHECKPOINT.
+
+   ENTER "COBOL_ASSIGN_" USING CKPT-FILE
+       WS-CKPT-FILE-NAME GIVING WS-RC.
+   OPEN OUTPUT CKPT-FILE.
+   IF WS-CKPT-FILE-STATUS NOT = "00"
+       DISPLAY "Unable to write checkpoint to CHECKPOINT-FILE '",
+           WS-CKPT-FILE-NAME, "' - file status ", WS-CKPT-FILE-STATUS
+   ELSE
+       MOVE WS-CKPT-SAFE-COUNT TO CKPT-RECORD-COUNT
+       WRITE CKPT-FILE-RECORD
+       CLOSE CKPT-FILE
+   END-IF.
+
+ WRITE-CHECKPOINT-EXIT.
+   EXIT.
+
+************************************************************************
+*  DETERMINE-REQUEST-TYPE - recognize a "latitude,longitude" address
+*  so DO-GEOCODE-REQUEST can route it through RQ-REVERSE-GEOCODE.
+************************************************************************
+ DETERMINE-REQUEST-TYPE.
+
+   MOVE 0 TO WS-IS-REVERSE-IND.
+   MOVE 0 TO WS-LATLNG-PART-COUNT.
+   UNSTRING WS-ADDRESS DELIMITED BY ","
+       INTO WS-LATLNG-LAT-PART WS-LATLNG-LNG-PART
+       TALLYING IN WS-LATLNG-PART-COUNT
+   END-UNSTRING.
+   IF WS-LATLNG-PART-COUNT = 2
+       IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-LATLNG-LAT-PART)) = 0
+           AND FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-LATLNG-LNG-PART)) = 0
+           SET WS-IS-REVERSE-REQUEST TO TRUE
+       END-IF
+   END-IF.
+
+ DETERMINE-REQUEST-TYPE-EXIT.
+   EXIT.
+
+************************************************************************
+*  CHECK-GEOCODE-CACHE / SAVE-GEOCODE-CACHE - avoid a metered Google
+*  API call for an address we have already geocoded.
+************************************************************************
+ CHECK-GEOCODE-CACHE.
+
+   MOVE 0 TO WS-CACHE-HIT-IND.
+   MOVE WS-ADDRESS TO CACHE-KEY-ADDRESS.
+   READ GEO-CACHE
+       KEY IS CACHE-KEY-ADDRESS
+       INVALID KEY
+           CONTINUE
+       NOT INVALID KEY
+           SET WS-CACHE-HIT TO TRUE
+   END-READ.
+
+ CHECK-GEOCODE-CACHE-EXIT.
+   EXIT.
+
+ SAVE-GEOCODE-CACHE.
+
+   MOVE WS-ADDRESS TO CACHE-KEY-ADDRESS.
+   MOVE FORMATTED-ADDRESS OF RESULTS-TYPE TO CACHE-FORMATTED-ADDRESS.
+   MOVE LAT OF LOCATION OF RESULTS-TYPE TO CACHE-LATITUDE.
+   MOVE LNG OF LOCATION OF RESULTS-TYPE TO CACHE-LONGITUDE.
+   MOVE LOCATION-TYPE OF RESULTS-TYPE TO CACHE-LOCATION-TYPE.
+   MOVE WS-ADDR-STREET-NUMBER TO CACHE-STREET-NUMBER.
+   MOVE WS-ADDR-ROUTE TO CACHE-ROUTE.
+   MOVE WS-ADDR-CITY TO CACHE-CITY.
+   MOVE WS-ADDR-COUNTY TO CACHE-COUNTY.
+   MOVE WS-ADDR-STATE TO CACHE-STATE.
+   MOVE WS-ADDR-ZIP TO CACHE-ZIP.
+   WRITE GEO-CACHE-RECORD
+       INVALID KEY
+           REWRITE GEO-CACHE-RECORD
+   END-WRITE.
+
+ SAVE-GEOCODE-CACHE-EXIT.
+   EXIT.
+
+ DISPLAY-CACHED-RESULT.
+
+   DISPLAY " ".
+   DISPLAY "================================================================================".
+   DISPLAY "  ", CACHE-FORMATTED-ADDRESS(1:75), " (from cache)".
+   DISPLAY "================================================================================".
+   DISPLAY " ".
+   MOVE CACHE-LATITUDE TO WS-FORMAT-LAT-LNG.
+   DISPLAY "latitude: ", WS-FORMAT-LAT-LNG NO ADVANCING.
+   MOVE CACHE-LONGITUDE TO WS-FORMAT-LAT-LNG.
+   DISPLAY "  longitude: ", WS-FORMAT-LAT-LNG NO ADVANCING.
+   DISPLAY "  resolution: ", CACHE-LOCATION-TYPE.
+   DISPLAY " ".
+   IF WS-GEO-OUT-IS-OPEN
+       MOVE SPACES TO GEO-OUT-RECORD
+       MOVE WS-ADDRESS TO GOR-ADDRESS-INPUT
+       MOVE CACHE-FORMATTED-ADDRESS TO GOR-FORMATTED-ADDRESS
+       MOVE CACHE-LATITUDE TO GOR-LATITUDE
+       MOVE CACHE-LONGITUDE TO GOR-LONGITUDE
+       MOVE CACHE-LOCATION-TYPE TO GOR-LOCATION-TYPE
+       MOVE CACHE-STREET-NUMBER TO GOR-STREET-NUMBER
+       MOVE CACHE-ROUTE TO GOR-ROUTE
+       MOVE CACHE-CITY TO GOR-CITY
+       MOVE CACHE-COUNTY TO GOR-COUNTY
+       MOVE CACHE-STATE TO GOR-STATE
+       MOVE CACHE-ZIP TO GOR-ZIP
+       WRITE GEO-OUT-RECORD
+   END-IF.
+
+ DISPLAY-CACHED-RESULT-EXIT.
+   EXIT.
+
+************************************************************************
+*  SEND-GEOCODE-REQUEST - SERVERCLASS_SEND_ with a configurable
+*  timeout and a small number of retries with backoff, so one wedged
+*  call does not hang an entire batch run.
+************************************************************************
+ SEND-GEOCODE-REQUEST.
+
+   MOVE 0 TO WS-RETRY-ATTEMPT.
+   MOVE 0 TO WS-SEND-OK-IND.
+   MOVE WS-BACKOFF-CENTISECONDS TO WS-CURRENT-BACKOFF.
+
+   PERFORM UNTIL WS-SEND-OK OR WS-RETRY-ATTEMPT > WS-MAX-RETRIES
+       ENTER "SERVERCLASS_SEND_" USING
+          WS-PATHMON-NAME
+          WS-PATHMON-NAME-LEN
+          WS-SERVER-CLASS
+          WS-SERVER-CLASS-LEN
+          WS-MESSAGE-BUFFER
+          WS-REQUEST-LEN
+          WS-MAXIMUM-REPLY-LEN
+          WS-ACTUAL-REPLY-LEN
+          WS-TIMEOUT
+          GIVING WS-RC
+       ADD 1 TO WS-STAT-API-CALL-COUNT
+       IF WS-RC = 0
+           SET WS-SEND-OK TO TRUE
+       ELSE
+           ADD 1 TO WS-RETRY-ATTEMPT
+           IF WS-RETRY-ATTEMPT <= WS-MAX-RETRIES
+               DISPLAY "SERVERCLASS_SEND_ attempt ", WS-RETRY-ATTEMPT,
+                   " failed - retrying in ", WS-CURRENT-BACKOFF,
+                   " centiseconds"
+               ENTER "DELAY" USING WS-CURRENT-BACKOFF
+               COMPUTE WS-CURRENT-BACKOFF = WS-CURRENT-BACKOFF * 2
+               IF WS-CURRENT-BACKOFF > WS-MAX-BACKOFF-CENTISECONDS
+                   MOVE WS-MAX-BACKOFF-CENTISECONDS TO WS-CURRENT-BACKOFF
+               END-IF
+           END-IF
+       END-IF
+   END-PERFORM.
+
+ SEND-GEOCODE-REQUEST-EXIT.
+   EXIT.
 
  DO-GEOCODE-REQUEST.
 
+   PERFORM DETERMINE-REQUEST-TYPE THRU DETERMINE-REQUEST-TYPE-EXIT.
+
+   MOVE 0 TO WS-CACHE-HIT-IND.
+   IF WS-CACHE-IS-OPEN AND NOT WS-IS-REVERSE-REQUEST
+       PERFORM CHECK-GEOCODE-CACHE THRU CHECK-GEOCODE-CACHE-EXIT
+   END-IF.
+
+   IF WS-CACHE-HIT
+       PERFORM DISPLAY-CACHED-RESULT THRU DISPLAY-CACHED-RESULT-EXIT
+       ADD 1 TO WS-STAT-CACHE-HIT-COUNT
+       ADD 1 TO WS-STAT-SUCCESS-COUNT
+       GO TO DO-GEOCODE-REQUEST-EXIT
+   END-IF.
+
    MOVE LOW-VALUES TO GET-GEOCODE-RQ.
-   MOVE RQ-GET-GEOCODE TO RQ-CODE OF GET-GEOCODE-RQ.
-   MOVE WS-ADDRESS TO ADDRESS-RW OF GET-GEOCODE-RQ.
+   IF WS-IS-REVERSE-REQUEST
+       MOVE RQ-REVERSE-GEOCODE TO RQ-CODE OF GET-GEOCODE-RQ
+       MOVE WS-ADDRESS TO LATLNG-RW OF GET-GEOCODE-RQ
+   ELSE
+       MOVE RQ-GET-GEOCODE TO RQ-CODE OF GET-GEOCODE-RQ
+       MOVE WS-ADDRESS TO ADDRESS-RW OF GET-GEOCODE-RQ
+   END-IF.
    MOVE GET-GEOCODE-RQ TO WS-MESSAGE-BUFFER.
-   MOVE FUNCTION LENGTH(GET-GEOCODE-RQ) TO WS-REQUEST-LEN. 
+   MOVE FUNCTION LENGTH(GET-GEOCODE-RQ) TO WS-REQUEST-LEN.
    MOVE FUNCTION LENGTH(WS-MESSAGE-BUFFER) TO WS-MAXIMUM-REPLY-LEN.
-   MOVE -1 TO WS-TIMEOUT.
-
-   ENTER "SERVERCLASS_SEND_" USING
-      WS-PATHMON-NAME
-      WS-PATHMON-NAME-LEN
-      WS-SERVER-CLASS
-      WS-SERVER-CLASS-LEN
-      WS-MESSAGE-BUFFER
-      WS-REQUEST-LEN
-      WS-MAXIMUM-REPLY-LEN
-      WS-ACTUAL-REPLY-LEN
-      WS-TIMEOUT
-      GIVING WS-RC.
-
-   IF WS-RC NOT = 0
+   MOVE WS-CONFIGURED-TIMEOUT TO WS-TIMEOUT.
+
+   PERFORM SEND-GEOCODE-REQUEST THRU SEND-GEOCODE-REQUEST-EXIT.
+
+   IF NOT WS-SEND-OK
+       SET WS-FAILURE-IS-SEND-ERROR TO TRUE
        PERFORM DISPLAY-SEND-ERROR THRU DISPLAY-SEND-ERROR-EXIT
+       PERFORM LOG-FAILED-ADDRESS THRU LOG-FAILED-ADDRESS-EXIT
        GO TO DO-GEOCODE-REQUEST-EXIT
    END-IF.
 
@@ -146,7 +908,9 @@
 
    IF RP-CODE OF LIGHTWAVE-ERROR-RP NOT = 0
        MOVE WS-MESSAGE-BUFFER TO LIGHTWAVE-ERROR-RP
+       SET WS-FAILURE-IS-REPLY-ERROR TO TRUE
        PERFORM DISPLAY-REPLY-ERROR THRU DISPLAY-REPLY-ERROR-EXIT
+       PERFORM LOG-FAILED-ADDRESS THRU LOG-FAILED-ADDRESS-EXIT
        GO TO DO-GEOCODE-REQUEST-EXIT
    END-IF.
 
@@ -155,39 +919,135 @@
    IF HTTP-STATUS OF GET-GEOCODE-200-RP NOT = 200
        DISPLAY "Error: unexpected HTTP Status ",
            HTTP-STATUS OF GET-GEOCODE-200-RP, "received."
-       GO TO DO-GEOCODE-REQUEST-EXIT               
+       SET WS-FAILURE-IS-OTHER TO TRUE
+       ADD 1 TO WS-STAT-OTHER-ERROR-COUNT
+       PERFORM LOG-FAILED-ADDRESS THRU LOG-FAILED-ADDRESS-EXIT
+       GO TO DO-GEOCODE-REQUEST-EXIT
    END-IF.
-  
-   UNSTRING STATUS-RW OF GET-GEOCODE-200-RP DELIMITED BY LOW-VALUES   
+
+   UNSTRING STATUS-RW OF GET-GEOCODE-200-RP DELIMITED BY LOW-VALUES
        INTO WS-STRING
    if WS-STRING NOT = "OK"
        DISPLAY "GEOCODE API error:"
        DISPLAY "    status:   ", STATUS-RW OF GET-GEOCODE-200-RP
        DISPLAY "    message:  ", ERROR-MESSAGE OF GET-GEOCODE-200-RP
+       SET WS-FAILURE-IS-OTHER TO TRUE
+       ADD 1 TO WS-STAT-OTHER-ERROR-COUNT
+       PERFORM LOG-FAILED-ADDRESS THRU LOG-FAILED-ADDRESS-EXIT
        GO TO DO-GEOCODE-REQUEST-EXIT
    END-IF.
-     
+
    PERFORM DISPLAY-LOCATION THRU DISPLAY-LOCATION-EXIT.
 
+   IF NOT WS-IS-REVERSE-REQUEST AND NOT WS-NEEDS-REVIEW AND WS-CACHE-IS-OPEN
+       PERFORM SAVE-GEOCODE-CACHE THRU SAVE-GEOCODE-CACHE-EXIT
+   END-IF.
+
  DO-GEOCODE-REQUEST-EXIT.
    EXIT.
 
+************************************************************************
+*  LOG-FAILED-ADDRESS - durable audit trail of every failed
+*  DO-GEOCODE-REQUEST, so a batch run's failures can be reconciled
+*  and selectively re-submitted without rerunning the whole file.
+************************************************************************
+ LOG-FAILED-ADDRESS.
+
+   SET WS-INTERVAL-HAD-FAILURE TO TRUE.
+
+   IF WS-ERR-LOG-IS-OPEN
+       MOVE SPACES TO ERR-LOG-RECORD
+       MOVE FUNCTION CURRENT-DATE TO ELR-TIMESTAMP
+       MOVE WS-ADDRESS TO ELR-ADDRESS-INPUT
+       EVALUATE TRUE
+           WHEN WS-FAILURE-IS-SEND-ERROR
+               MOVE "SERVERCLASS_SEND_" TO ELR-ERROR-SOURCE
+               MOVE WS-PATHSEND-ERROR TO WS-NUMERIC-TEXT
+               MOVE WS-NUMERIC-TEXT TO ELR-ERROR-CODE
+               MOVE WS-FILE-SYSTEM-ERROR TO WS-NUMERIC-TEXT
+               MOVE WS-NUMERIC-TEXT TO ELR-ERROR-SUBCODE
+               MOVE "SERVERCLASS_SEND_ transport error - see PATHSEND file-system error codes above"
+                   TO ELR-ERROR-MESSAGE
+           WHEN WS-FAILURE-IS-REPLY-ERROR
+               MOVE RP-CODE OF LIGHTWAVE-ERROR-RP TO LIGHTWAVE-RP-CODE-ENUM
+               IF LW-RP-INFO
+                   MOVE "LIGHTWAVE-ERROR-RP (info)" TO ELR-ERROR-SOURCE
+                   MOVE INFO-CODE OF LIGHTWAVE-ERROR-RP TO WS-NUMERIC-TEXT
+                   MOVE WS-NUMERIC-TEXT TO ELR-ERROR-CODE
+                   MOVE INFO-DETAIL OF LIGHTWAVE-ERROR-RP TO WS-NUMERIC-TEXT
+                   MOVE WS-NUMERIC-TEXT TO ELR-ERROR-SUBCODE
+                   MOVE "Informational reply (field/array truncated) - see INFO-CODE/INFO-DETAIL above"
+                       TO ELR-ERROR-MESSAGE
+               ELSE
+                   MOVE ERROR-SOURCE OF LIGHTWAVE-ERROR-RP TO ELR-ERROR-SOURCE
+                   MOVE ERROR-CODE OF LIGHTWAVE-ERROR-RP TO ELR-ERROR-CODE
+                   MOVE ERROR-SUBCODE OF LIGHTWAVE-ERROR-RP TO ELR-ERROR-SUBCODE
+                   MOVE ERROR-MESSAGE OF LIGHTWAVE-ERROR-RP TO ELR-ERROR-MESSAGE
+               END-IF
+           WHEN OTHER
+               MOVE "GEOCODE-COBOL" TO ELR-ERROR-SOURCE
+               MOVE HTTP-STATUS OF GET-GEOCODE-200-RP TO WS-NUMERIC-TEXT
+               MOVE WS-NUMERIC-TEXT TO ELR-ERROR-CODE
+               MOVE STATUS-RW OF GET-GEOCODE-200-RP TO ELR-ERROR-SUBCODE
+               IF ERROR-MESSAGE OF GET-GEOCODE-200-RP(1:1) = LOW-VALUE
+                   MOVE "Unexpected HTTP status or non-OK API status"
+                       TO ELR-ERROR-MESSAGE
+               ELSE
+                   MOVE ERROR-MESSAGE OF GET-GEOCODE-200-RP
+                       TO ELR-ERROR-MESSAGE
+               END-IF
+       END-EVALUATE
+       WRITE ERR-LOG-RECORD
+   END-IF.
+
+ LOG-FAILED-ADDRESS-EXIT.
+   EXIT.
+
+************************************************************************
+*  DETERMINE-REVIEW-STATUS - a geocode reply needs manual review when
+*  Google returned more than one candidate location, or flagged any
+*  candidate as a partial match.
+************************************************************************
+ DETERMINE-REVIEW-STATUS.
+
+   MOVE 0 TO WS-NEEDS-REVIEW-IND.
+   IF RESULTS-COUNT OF GET-GEOCODE-200-RP > 1
+       SET WS-NEEDS-REVIEW TO TRUE
+   ELSE
+       PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > RESULTS-COUNT OF GET-GEOCODE-200-RP
+           MOVE RESULTS OF GET-GEOCODE-200-RP(I) TO RESULTS-TYPE
+           IF RESULT-IS-PARTIAL-MATCH OF RESULTS-TYPE
+               SET WS-NEEDS-REVIEW TO TRUE
+           END-IF
+       END-PERFORM
+   END-IF.
+
+ DETERMINE-REVIEW-STATUS-EXIT.
+   EXIT.
+
  DISPLAY-LOCATION.
 
+   PERFORM DETERMINE-REVIEW-STATUS THRU DETERMINE-REVIEW-STATUS-EXIT.
+
    PERFORM VARYING I FROM 1 BY 1 UNTIL I > RESULTS-COUNT OF GET-GEOCODE-200-RP
        MOVE RESULTS OF GET-GEOCODE-200-RP(I) TO RESULTS-TYPE
+       MOVE SPACES TO WS-ADDRESS-FIELDS
 
        DISPLAY " "
        DISPLAY "================================================================================"
        DISPLAY "  ", FORMATTED-ADDRESS OF RESULTS-TYPE(1:75)
        DISPLAY "================================================================================"
-       DISPLAY " "           
+       DISPLAY " "
 
        MOVE LAT OF LOCATION OF RESULTS-TYPE TO WS-FORMAT-LAT-LNG
        DISPLAY "latitude: ", WS-FORMAT-LAT-LNG NO ADVANCING
        MOVE LNG OF LOCATION OF RESULTS-TYPE TO WS-FORMAT-LAT-LNG
-       DISPLAY "  longitude: ", WS-FORMAT-LAT-LNG NO ADVANCING   
+       DISPLAY "  longitude: ", WS-FORMAT-LAT-LNG NO ADVANCING
        DISPLAY "  resolution: ", LOCATION-TYPE OF RESULTS-TYPE
+       IF RESULT-IS-PARTIAL-MATCH OF RESULTS-TYPE
+           DISPLAY "  *** partial match - flagged for manual review ***"
+       END-IF
        DISPLAY " "
 
        DISPLAY "Short Name -------------  Long Name ---------------------- Type(s) -------------"
@@ -197,28 +1057,145 @@
            MOVE ADDRESS-COMPONENTS OF RESULTS-TYPE(J) TO ADDRESS-COMPONENTS-TYPE
            UNSTRING SHORT-NAME OF ADDRESS-COMPONENTS-TYPE DELIMITED BY LOW-VALUES
                INTO WS-STRING
-           DISPLAY WS-STRING(1:26) NO ADVANCING    
+           DISPLAY WS-STRING(1:26) NO ADVANCING
            UNSTRING LONG-NAME OF ADDRESS-COMPONENTS-TYPE DELIMITED BY LOW-VALUES
                INTO WS-STRING
-           DISPLAY WS-STRING(1:33) NO ADVANCING    
+           DISPLAY WS-STRING(1:33) NO ADVANCING
 
-           PERFORM VARYING K FROM 1 BY 1 UNTIL K > TYPES-COUNT OF ADDRESS-COMPONENTS-TYPE 
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > TYPES-COUNT OF ADDRESS-COMPONENTS-TYPE
                DISPLAY TYPES OF ADDRESS-COMPONENTS-TYPE(K) NO ADVANCING
                DISPLAY " " NO ADVANCING
            END-PERFORM
 
+           PERFORM CLASSIFY-ADDRESS-COMPONENT THRU CLASSIFY-ADDRESS-COMPONENT-EXIT
+
            DISPLAY " "
        END-PERFORM
-    
-      DISPLAY " "
+
+       IF WS-NEEDS-REVIEW
+           PERFORM WRITE-REVIEW-RECORD THRU WRITE-REVIEW-RECORD-EXIT
+       ELSE
+           PERFORM WRITE-RESULT-RECORD THRU WRITE-RESULT-RECORD-EXIT
+       END-IF
+
+       DISPLAY " "
 
    END-PERFORM.
 
+   IF WS-NEEDS-REVIEW
+       ADD 1 TO WS-STAT-REVIEW-COUNT
+   ELSE
+       ADD 1 TO WS-STAT-SUCCESS-COUNT
+   END-IF.
+
  DISPLAY-LOCATION-EXIT.
    EXIT.
 
+************************************************************************
+*  CLASSIFY-ADDRESS-COMPONENT - map Google's component TYPES tags to
+*  the discrete street/city/state/zip/county fields our downstream
+*  address tables are keyed on.
+************************************************************************
+ CLASSIFY-ADDRESS-COMPONENT.
+
+   PERFORM VARYING K FROM 1 BY 1 UNTIL K > TYPES-COUNT OF ADDRESS-COMPONENTS-TYPE
+       EVALUATE TYPES OF ADDRESS-COMPONENTS-TYPE(K)
+           WHEN "street_number"
+               MOVE LONG-NAME OF ADDRESS-COMPONENTS-TYPE TO WS-ADDR-STREET-NUMBER
+           WHEN "route"
+               MOVE LONG-NAME OF ADDRESS-COMPONENTS-TYPE TO WS-ADDR-ROUTE
+           WHEN "locality"
+               MOVE LONG-NAME OF ADDRESS-COMPONENTS-TYPE TO WS-ADDR-CITY
+           WHEN "administrative_area_level_2"
+               MOVE LONG-NAME OF ADDRESS-COMPONENTS-TYPE TO WS-ADDR-COUNTY
+           WHEN "administrative_area_level_1"
+               MOVE SHORT-NAME OF ADDRESS-COMPONENTS-TYPE TO WS-ADDR-STATE
+           WHEN "postal_code"
+               MOVE LONG-NAME OF ADDRESS-COMPONENTS-TYPE TO WS-ADDR-ZIP
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE
+   END-PERFORM.
+
+ CLASSIFY-ADDRESS-COMPONENT-EXIT.
+   EXIT.
+
+************************************************************************
+*  WRITE-RESULT-RECORD - one clean, single-match result to GEO-OUT.
+************************************************************************
+ WRITE-RESULT-RECORD.
+
+   IF WS-GEO-OUT-IS-OPEN
+       MOVE SPACES TO GEO-OUT-RECORD
+       MOVE WS-ADDRESS TO GOR-ADDRESS-INPUT
+       MOVE FORMATTED-ADDRESS OF RESULTS-TYPE TO GOR-FORMATTED-ADDRESS
+       MOVE LAT OF LOCATION OF RESULTS-TYPE TO GOR-LATITUDE
+       MOVE LNG OF LOCATION OF RESULTS-TYPE TO GOR-LONGITUDE
+       MOVE LOCATION-TYPE OF RESULTS-TYPE TO GOR-LOCATION-TYPE
+       MOVE WS-ADDR-STREET-NUMBER TO GOR-STREET-NUMBER
+       MOVE WS-ADDR-ROUTE TO GOR-ROUTE
+       MOVE WS-ADDR-CITY TO GOR-CITY
+       MOVE WS-ADDR-COUNTY TO GOR-COUNTY
+       MOVE WS-ADDR-STATE TO GOR-STATE
+       MOVE WS-ADDR-ZIP TO GOR-ZIP
+       WRITE GEO-OUT-RECORD
+   END-IF.
+
+ WRITE-RESULT-RECORD-EXIT.
+   EXIT.
+
+************************************************************************
+*  WRITE-REVIEW-RECORD - an ambiguous or partial-match candidate to
+*  REVIEW-OUT instead of GEO-OUT.
+************************************************************************
+ WRITE-REVIEW-RECORD.
+
+   IF WS-REVIEW-OUT-IS-OPEN
+       MOVE SPACES TO REVIEW-OUT-RECORD
+       MOVE WS-ADDRESS TO ROR-ADDRESS-INPUT
+       MOVE FORMATTED-ADDRESS OF RESULTS-TYPE TO ROR-FORMATTED-ADDRESS
+       MOVE LAT OF LOCATION OF RESULTS-TYPE TO ROR-LATITUDE
+       MOVE LNG OF LOCATION OF RESULTS-TYPE TO ROR-LONGITUDE
+       MOVE RESULTS-COUNT OF GET-GEOCODE-200-RP TO ROR-CANDIDATE-COUNT
+       MOVE PARTIAL-MATCH OF RESULTS-TYPE TO ROR-PARTIAL-MATCH-SW
+       IF RESULTS-COUNT OF GET-GEOCODE-200-RP > 1
+           MOVE "Multiple candidate locations" TO ROR-REASON
+       ELSE
+           MOVE "Partial match" TO ROR-REASON
+       END-IF
+       WRITE REVIEW-OUT-RECORD
+   END-IF.
+
+ WRITE-REVIEW-RECORD-EXIT.
+   EXIT.
+
+************************************************************************
+*  DISPLAY-SUMMARY - end-of-run tally so a batch run's health is
+*  visible without scrolling back through every address.
+************************************************************************
+ DISPLAY-SUMMARY.
+
+   DISPLAY " ".
+   DISPLAY "================================================================================".
+   DISPLAY "  Run Summary".
+   DISPLAY "================================================================================".
+   DISPLAY "  Addresses processed ............ ", WS-STAT-TOTAL-PROCESSED.
+   DISPLAY "  Successful geocodes ............ ", WS-STAT-SUCCESS-COUNT.
+   DISPLAY "  Flagged for manual review ...... ", WS-STAT-REVIEW-COUNT.
+   DISPLAY "  Reply errors .................... ", WS-STAT-REPLY-ERROR-COUNT.
+   DISPLAY "  Transport/send errors ........... ", WS-STAT-SEND-ERROR-COUNT.
+   DISPLAY "  Other errors .................... ", WS-STAT-OTHER-ERROR-COUNT.
+   DISPLAY "  Google API calls made ........... ", WS-STAT-API-CALL-COUNT.
+   DISPLAY "  Cache hits (API calls avoided) .. ", WS-STAT-CACHE-HIT-COUNT.
+   DISPLAY "================================================================================".
+   DISPLAY " ".
+
+ DISPLAY-SUMMARY-EXIT.
+   EXIT.
+
  DISPLAY-REPLY-ERROR.
 
+   ADD 1 TO WS-STAT-REPLY-ERROR-COUNT.
    MOVE RP-CODE OF LIGHTWAVE-ERROR-RP TO LIGHTWAVE-RP-CODE-ENUM.
 
    IF LW-RP-INFO
@@ -236,10 +1213,10 @@
        DISPLAY "Error:"
        DISPLAY "    source:   ", ERROR-SOURCE OF LIGHTWAVE-ERROR-RP
        DISPLAY "    code:     ", ERROR-CODE OF LIGHTWAVE-ERROR-RP
-       DISPLAY "    subcode:  ", ERROR-SUBCODE OF LIGHTWAVE-ERROR-RP       
+       DISPLAY "    subcode:  ", ERROR-SUBCODE OF LIGHTWAVE-ERROR-RP
        DISPLAY "    message:  ", WS-STRING
    ELSE
-       DISPLAY "Unknown reply code: ", RP-CODE OF LIGHTWAVE-ERROR-RP   
+       DISPLAY "Unknown reply code: ", RP-CODE OF LIGHTWAVE-ERROR-RP
    END-IF.
 
  DISPLAY-REPLY-ERROR-EXIT.
@@ -259,8 +1236,9 @@
    IF WS-FILE-SYSTEM-ERROR = 14
        DISPLAY "Did you start the pathway by running STARTPW?"
    END-IF.
-      
+
    DISPLAY " ".
+   ADD 1 TO WS-STAT-SEND-ERROR-COUNT.
 
  DISPLAY-SEND-ERROR-EXIT.
-   EXIT.    
\ No newline at end of file
+   EXIT.
